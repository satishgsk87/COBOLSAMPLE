@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Author:Satish
+      * Date:08/08/2026
+      * Purpose: Symbolic map for mapset NAMEMNTM, map NAMEMNT1, as
+      *          generated from cics/NAMEMNT.bms.
+      * Modified: 08/08/2026 - add the FILLER L/F/A/data groups for
+      *          the unlabeled DFHMDF fields (titles and captions).
+      * Modified: 08/08/2026 - backed out the prior change. The BMS
+      *          translator only emits a symbolic-map L/F/A/data group
+      *          for a DFHMDF macro that carries a label; unlabeled
+      *          constant-text fields (titles, captions) get a
+      *          physical-map entry only and have no symbolic-map
+      *          storage at all. Restored the map to the 12-byte TIOA
+      *          prefix followed by the L/F/A/I(O) groups for ACTN,
+      *          EMPID, FNAME, LNAME and MSG only, in source order.
+      ******************************************************************
+       01  NAMEMNT1I.
+           05  FILLER                  PIC X(12).
+           05  ACTNL                   COMP PIC S9(4).
+           05  ACTNF                   PIC X.
+           05  FILLER REDEFINES ACTNF.
+               10  ACTNA               PIC X.
+           05  ACTNI                   PIC X.
+           05  EMPIDL                  COMP PIC S9(4).
+           05  EMPIDF                  PIC X.
+           05  FILLER REDEFINES EMPIDF.
+               10  EMPIDA              PIC X.
+           05  EMPIDI                  PIC X(06).
+           05  FNAMEL                  COMP PIC S9(4).
+           05  FNAMEF                  PIC X.
+           05  FILLER REDEFINES FNAMEF.
+               10  FNAMEA              PIC X.
+           05  FNAMEI                  PIC X(10).
+           05  LNAMEL                  COMP PIC S9(4).
+           05  LNAMEF                  PIC X.
+           05  FILLER REDEFINES LNAMEF.
+               10  LNAMEA              PIC X.
+           05  LNAMEI                  PIC X(10).
+           05  MSGL                    COMP PIC S9(4).
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                PIC X.
+           05  MSGI                    PIC X(79).
+
+       01  NAMEMNT1O REDEFINES NAMEMNT1I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(03).
+           05  ACTNO                   PIC X.
+           05  FILLER                  PIC X(03).
+           05  EMPIDO                  PIC X(06).
+           05  FILLER                  PIC X(03).
+           05  FNAMEO                  PIC X(10).
+           05  FILLER                  PIC X(03).
+           05  LNAMEO                  PIC X(10).
+           05  FILLER                  PIC X(03).
+           05  MSGO                    PIC X(79).
