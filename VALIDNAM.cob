@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author:Satish
+      * Date:08/08/2026
+      * Purpose: Shared name-field edit checks, factored out of HELLO
+      *          so ROSTER and PAYEXTR apply the same First-Name/
+      *          Last-Name validation instead of passing bad records
+      *          through to the roster and the payroll extract.
+      *          Rejects a record where First-Name or Last-Name is
+      *          blank, all-numeric, or contains characters outside
+      *          A-Z/space/hyphen/apostrophe.
+      * Modified: 08/08/2026 - renamed the LINKAGE SECTION parameters
+      *          to LK- so they read apart from WORKING-STORAGE, and
+      *          replaced the two inline PERFORM VARYING character
+      *          loops with PERFORMed paragraphs.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. VALIDNAM.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-Char-Index              PIC 9(2).
+       01  WS-Apostrophe              PIC X VALUE "'".
+
+       LINKAGE SECTION.
+      *-----------------------
+       01  LK-First-Name              PIC X(10).
+       01  LK-Last-Name               PIC X(10).
+       01  LK-Valid-Switch            PIC X.
+           88  VALID-RECORD           VALUE 'Y'.
+           88  INVALID-RECORD         VALUE 'N'.
+       01  LK-Reject-Reason           PIC X(32).
+
+      *-----------------------
+       PROCEDURE DIVISION USING LK-First-Name
+                                 LK-Last-Name
+                                 LK-Valid-Switch
+                                 LK-Reject-Reason.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the subprogram
+      **
+           PERFORM VALIDATE-NAME-FIELDS.
+           GOBACK.
+
+       VALIDATE-NAME-FIELDS.
+           SET VALID-RECORD TO TRUE.
+           MOVE SPACES TO LK-Reject-Reason.
+
+           IF LK-First-Name = SPACES
+                   OR LK-Last-Name = SPACES
+               SET INVALID-RECORD TO TRUE
+               MOVE 'BLANK NAME FIELD' TO LK-Reject-Reason
+           END-IF.
+
+           IF VALID-RECORD
+               IF FUNCTION TRIM(LK-First-Name) IS NUMERIC
+                       OR FUNCTION TRIM(LK-Last-Name) IS NUMERIC
+                   SET INVALID-RECORD TO TRUE
+                   MOVE 'NAME FIELD ALL NUMERIC' TO LK-Reject-Reason
+               END-IF
+           END-IF.
+
+           IF VALID-RECORD
+               PERFORM CHECK-NAME-CHARACTERS
+           END-IF.
+
+       CHECK-NAME-CHARACTERS.
+           MOVE 1 TO WS-Char-Index.
+           PERFORM CHECK-FIRST-NAME-CHARACTER
+               UNTIL WS-Char-Index > 10 OR INVALID-RECORD.
+
+           IF VALID-RECORD
+               MOVE 1 TO WS-Char-Index
+               PERFORM CHECK-LAST-NAME-CHARACTER
+                   UNTIL WS-Char-Index > 10 OR INVALID-RECORD
+           END-IF.
+
+       CHECK-FIRST-NAME-CHARACTER.
+           IF LK-First-Name(WS-Char-Index:1) NOT = SPACE
+                   AND (LK-First-Name(WS-Char-Index:1) < 'A'
+                        OR LK-First-Name(WS-Char-Index:1) > 'Z')
+                   AND LK-First-Name(WS-Char-Index:1) NOT = '-'
+                   AND LK-First-Name(WS-Char-Index:1)
+                       NOT = WS-Apostrophe
+               SET INVALID-RECORD TO TRUE
+               MOVE 'INVALID CHARACTER IN FIRST NAME'
+                   TO LK-Reject-Reason
+           END-IF.
+           ADD 1 TO WS-Char-Index.
+
+       CHECK-LAST-NAME-CHARACTER.
+           IF LK-Last-Name(WS-Char-Index:1) NOT = SPACE
+                   AND (LK-Last-Name(WS-Char-Index:1) < 'A'
+                        OR LK-Last-Name(WS-Char-Index:1) > 'Z')
+                   AND LK-Last-Name(WS-Char-Index:1) NOT = '-'
+                   AND LK-Last-Name(WS-Char-Index:1)
+                       NOT = WS-Apostrophe
+               SET INVALID-RECORD TO TRUE
+               MOVE 'INVALID CHARACTER IN LAST NAME'
+                   TO LK-Reject-Reason
+           END-IF.
+           ADD 1 TO WS-Char-Index.
+      ** add other procedures here
+       END PROGRAM VALIDNAM.
