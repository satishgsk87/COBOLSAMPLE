@@ -1,8 +1,43 @@
- ******************************************************************
+      ******************************************************************
       * Author:Satish
       * Date:18/09/2017
-      * Purpose: Display the name 
-      * 
+      * Purpose: Read employee names from the employee master file,
+      *          validate the name fields, and display each good
+      *          record. Bad records are written to an error report
+      *          with a reason code instead of being displayed.
+      * Modified: 08/08/2026 - read EMPLOYEE-MASTER instead of using
+      *          hardcoded name literals.
+      * Modified: 08/08/2026 - validate First-Name/Last-Name and
+      *          reject bad records to an error report.
+      * Modified: 08/08/2026 - checkpoint every CHECKPOINT-INTERVAL
+      *          records so a mid-run failure can restart from the
+      *          last checkpoint instead of record one.
+      * Modified: 08/08/2026 - moved to the shared PERSON-RECORD
+      *          layout (copybooks/PERSONREC.cpy) in place of the
+      *          bare First-Name/Last-Name group.
+      * Modified: 08/08/2026 - append a run audit record to AUDIT-LOG
+      *          on every execution.
+      * Modified: 08/08/2026 - validate the EMPLOYEE-MASTER trailer
+      *          record count/hash total against our own end-of-run
+      *          counters and report any exception.
+      * Modified: 08/08/2026 - checkpoint now carries the running hash
+      *          total and displayed/rejected counts (not just the
+      *          record count) so a restart resumes with true run
+      *          totals, and the error report is extended rather than
+      *          truncated when continuing from a checkpoint.
+      * Modified: 08/08/2026 - pick up the invoking user id from the
+      *          JCL-supplied PARM instead of COMMAND-LINE, which is
+      *          never set by a job step invoked through JCL.
+      * Modified: 08/08/2026 - trim trailing spaces before the
+      *          all-numeric name check so a short, space-padded
+      *          numeric name is reported with the right reason code.
+      * Modified: 08/08/2026 - widened the WS-Audit-Line filler to keep
+      *          the 80-byte AUDIT-LOG-LINE width; moved the PARM user
+      *          id in by its actual length instead of the full 8-byte
+      *          linkage field; checked FILE STATUS after the
+      *          CHECKPOINT-CONTROL opens the same as every other file;
+      *          renamed the LINKAGE SECTION parameter to LK- so it
+      *          reads apart from WORKING-STORAGE.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -13,31 +48,379 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER
+               ASSIGN TO "EMPMAST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Employee-Status.
+
+           SELECT ERROR-REPORT
+               ASSIGN TO "ERRRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Error-Status.
+
+           SELECT CHECKPOINT-CONTROL
+               ASSIGN TO "CKPTCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+
+           SELECT AUDIT-LOG
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  EMPLOYEE-MASTER
+           RECORDING MODE IS F
+           RECORD CONTAINS 56 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+           COPY PERSONREC.
+           COPY EMPTRLR.
+
+       FD  ERROR-REPORT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-REPORT-LINE           PIC X(80).
+
+       FD  CHECKPOINT-CONTROL
+           RECORDING MODE IS F
+           RECORD CONTAINS 34 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-Record-Count      PIC 9(08).
+           05  CKPT-Hash-Total        PIC 9(10).
+           05  CKPT-Records-Displayed PIC 9(08).
+           05  CKPT-Records-Rejected  PIC 9(08).
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-LINE              PIC X(80).
+
        WORKING-STORAGE SECTION.
-      .
-       01 User-Name.
-           05 First-Name PIC X(10).
-           05 Last-Name  PIC X(10).
+      *-----------------------
+       01  WS-Employee-Status         PIC XX.
+       01  WS-Error-Status            PIC XX.
+       01  WS-Checkpoint-Status       PIC XX.
+       01  WS-Audit-Status            PIC XX.
+       01  WS-Flags.
+           05  WS-EOF-Switch           PIC X VALUE 'N'.
+               88  END-OF-FILE         VALUE 'Y'.
+           05  WS-Valid-Record-Switch  PIC X VALUE 'Y'.
+               88  VALID-RECORD        VALUE 'Y'.
+               88  INVALID-RECORD      VALUE 'N'.
+           05  WS-Checkpoint-EOF-Switch
+                                       PIC X VALUE 'N'.
+               88  CHECKPOINT-EOF      VALUE 'Y'.
+
+       01  WS-Reject-Reason           PIC X(32).
+
+       01  WS-Checkpoint-Counters.
+           05  WS-Records-Read        PIC 9(08) VALUE ZERO.
+           05  WS-Checkpoint-Interval PIC 9(04) VALUE 0100.
+           05  WS-Skip-Count          PIC 9(08) VALUE ZERO.
+           05  WS-Records-Displayed   PIC 9(08) VALUE ZERO.
+           05  WS-Records-Rejected    PIC 9(08) VALUE ZERO.
+
+       01  WS-Control-Totals.
+           05  WS-Hash-Total          PIC 9(10) VALUE ZERO.
+           05  WS-Trailer-Record-Count PIC 9(06) VALUE ZERO.
+           05  WS-Trailer-Hash-Total  PIC 9(10) VALUE ZERO.
+           05  WS-Trailer-Seen-Switch PIC X VALUE 'N'.
+               88  TRAILER-SEEN       VALUE 'Y'.
+
+       01  WS-Exception-Line.
+           05  FILLER                 PIC X(21) VALUE
+                                       'CONTROL TOTALS EXCPTN'.
+           05  FILLER                 PIC X(5) VALUE ' CNT='.
+           05  WS-Exception-Read-Count
+                                       PIC Z(7)9.
+           05  FILLER                 PIC X(1) VALUE '/'.
+           05  WS-Exception-Trailer-Count
+                                       PIC ZZZZZ9.
+           05  FILLER                 PIC X(6) VALUE ' HASH='.
+           05  WS-Exception-Read-Hash
+                                       PIC Z(9)9.
+           05  FILLER                 PIC X(1) VALUE '/'.
+           05  WS-Exception-Trailer-Hash
+                                       PIC Z(9)9.
+           05  FILLER                 PIC X(12) VALUE SPACES.
+
+       01  WS-No-Trailer-Line.
+           05  FILLER                 PIC X(47) VALUE
+               'CONTROL TOTALS EXCPTN - NO TRAILER RECORD FOUND'.
+           05  FILLER                 PIC X(5) VALUE ' CNT='.
+           05  WS-No-Trailer-Read-Count
+                                       PIC Z(7)9.
+           05  FILLER                 PIC X(20) VALUE SPACES.
+
+       01  WS-Run-Info.
+           05  WS-Run-Date            PIC 9(08).
+           05  WS-Run-Time            PIC 9(08).
+           05  WS-Run-User            PIC X(08) VALUE 'BATCH'.
+           05  WS-Input-File-Name     PIC X(20) VALUE
+                                       'EMPLOYEE-MASTER'.
+
+       01  WS-Audit-Line.
+           05  WS-Audit-Date          PIC 9(08).
+           05  FILLER                 PIC X VALUE SPACES.
+           05  WS-Audit-Time          PIC 9(08).
+           05  FILLER                 PIC X VALUE SPACES.
+           05  WS-Audit-User          PIC X(08).
+           05  FILLER                 PIC X VALUE SPACES.
+           05  WS-Audit-Input-File    PIC X(20).
+           05  FILLER                 PIC X VALUE SPACES.
+           05  WS-Audit-Displayed     PIC ZZZZZZZ9.
+           05  FILLER                 PIC X VALUE SPACES.
+           05  WS-Audit-Rejected      PIC ZZZZZZZ9.
+           05  FILLER                 PIC X(15) VALUE SPACES.
+
+       01  WS-Error-Line.
+           05  WS-Error-First         PIC X(10).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-Error-Last          PIC X(10).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  WS-Error-Reason        PIC X(32).
+           05  FILLER                 PIC X(24) VALUE SPACES.
+
+       LINKAGE SECTION.
+      *-----------------------
+       01  LK-Run-Parm.
+           05  LK-Parm-Length         PIC S9(4) COMP.
+           05  LK-Parm-User           PIC X(08).
 
       *-----------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-Run-Parm.
 
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
       **
       * The main procedure of the program
       **
-            Initialize User-name.
-            Move 'Satish' to First-Name.
-            Move 'Guduru' to Last-Name.
-            
-            DISPLAY 'First Name: ' First-Name.
-            DISPLAY 'Last Name: ' Last-Name.
-            DISPLAY User-Name.
-            STOP RUN.
+           PERFORM INITIALIZE-RUN.
+           PERFORM DETERMINE-RESTART-STATUS.
+           PERFORM OPEN-FILES.
+           PERFORM RESTART-REPOSITION.
+           PERFORM READ-EMPLOYEE-MASTER.
+           PERFORM PROCESS-EMPLOYEE-RECORDS UNTIL END-OF-FILE.
+           PERFORM VALIDATE-CONTROL-TOTALS.
+           PERFORM RESET-CHECKPOINT.
+           PERFORM WRITE-AUDIT-RECORD.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+           ACCEPT WS-Run-Time FROM TIME.
+           IF LK-Parm-Length > ZERO
+               MOVE SPACES TO WS-Run-User
+               MOVE LK-Parm-User(1:LK-Parm-Length)
+                   TO WS-Run-User(1:LK-Parm-Length)
+           ELSE
+               MOVE 'BATCH' TO WS-Run-User
+           END-IF.
+
+       OPEN-FILES.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-Employee-Status NOT = '00'
+               DISPLAY 'HELLO - UNABLE TO OPEN EMPLOYEE-MASTER, '
+                   'STATUS = ' WS-Employee-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-Skip-Count > ZERO
+               OPEN EXTEND ERROR-REPORT
+           ELSE
+               OPEN OUTPUT ERROR-REPORT
+           END-IF.
+           IF WS-Error-Status NOT = '00'
+               DISPLAY 'HELLO - UNABLE TO OPEN ERROR-REPORT, '
+                   'STATUS = ' WS-Error-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-Audit-Status NOT = '00'
+               DISPLAY 'HELLO - UNABLE TO OPEN AUDIT-LOG, '
+                   'STATUS = ' WS-Audit-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       DETERMINE-RESTART-STATUS.
+      **
+      * CKPTCTL is opened EXTEND for every checkpoint write, so the
+      * file accumulates one record per checkpoint (and one more at
+      * end-of-run reset) rather than holding a single record we can
+      * replace in place. Read it forward to the last record instead
+      * of assuming it holds exactly one.
+      **
+           MOVE ZERO TO WS-Skip-Count.
+           MOVE 'N' TO WS-Checkpoint-EOF-Switch.
+           OPEN INPUT CHECKPOINT-CONTROL.
+           IF WS-Checkpoint-Status = '00'
+               PERFORM READ-NEXT-CHECKPOINT
+               PERFORM READ-NEXT-CHECKPOINT UNTIL CHECKPOINT-EOF
+               CLOSE CHECKPOINT-CONTROL
+           END-IF.
+
+       READ-NEXT-CHECKPOINT.
+           READ CHECKPOINT-CONTROL
+               AT END
+                   SET CHECKPOINT-EOF TO TRUE
+               NOT AT END
+                   MOVE CKPT-Record-Count TO WS-Skip-Count
+                   MOVE CKPT-Hash-Total TO WS-Hash-Total
+                   MOVE CKPT-Records-Displayed
+                       TO WS-Records-Displayed
+                   MOVE CKPT-Records-Rejected
+                       TO WS-Records-Rejected
+           END-READ.
+
+       RESTART-REPOSITION.
+           IF WS-Skip-Count > ZERO
+               DISPLAY 'RESTARTING AFTER CHECKPOINT - SKIPPING '
+                   WS-Skip-Count ' RECORDS'
+               PERFORM SKIP-PRIOR-RECORDS
+           END-IF.
+
+       SKIP-PRIOR-RECORDS.
+           PERFORM SKIP-ONE-RECORD WS-Skip-Count TIMES.
+           MOVE WS-Skip-Count TO WS-Records-Read.
+
+       SKIP-ONE-RECORD.
+           READ EMPLOYEE-MASTER
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       READ-EMPLOYEE-MASTER.
+           READ EMPLOYEE-MASTER
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       PROCESS-EMPLOYEE-RECORDS.
+           IF Trailer-Id = 'TRLR99'
+               MOVE Trailer-Record-Count TO WS-Trailer-Record-Count
+               MOVE Trailer-Hash-Total TO WS-Trailer-Hash-Total
+               SET TRAILER-SEEN TO TRUE
+               SET END-OF-FILE TO TRUE
+           ELSE
+               ADD 1 TO WS-Records-Read
+               ADD Employee-Id-Num TO WS-Hash-Total
+               PERFORM VALIDATE-NAME-FIELDS
+               IF VALID-RECORD
+                   PERFORM DISPLAY-EMPLOYEE-RECORD
+               ELSE
+                   PERFORM WRITE-ERROR-RECORD
+               END-IF
+               PERFORM CHECKPOINT-IF-NEEDED
+               PERFORM READ-EMPLOYEE-MASTER
+           END-IF.
+
+       VALIDATE-CONTROL-TOTALS.
+           IF TRAILER-SEEN
+               IF WS-Trailer-Record-Count NOT = WS-Records-Read
+                       OR WS-Trailer-Hash-Total NOT = WS-Hash-Total
+                   MOVE WS-Records-Read TO WS-Exception-Read-Count
+                   MOVE WS-Trailer-Record-Count
+                       TO WS-Exception-Trailer-Count
+                   MOVE WS-Hash-Total TO WS-Exception-Read-Hash
+                   MOVE WS-Trailer-Hash-Total
+                       TO WS-Exception-Trailer-Hash
+                   WRITE ERROR-REPORT-LINE FROM WS-Exception-Line
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           ELSE
+               MOVE WS-Records-Read TO WS-No-Trailer-Read-Count
+               WRITE ERROR-REPORT-LINE FROM WS-No-Trailer-Line
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       CHECKPOINT-IF-NEEDED.
+           IF FUNCTION MOD(WS-Records-Read WS-Checkpoint-Interval)
+                   = ZERO
+               PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+      **
+      * OPEN EXTEND, not OPEN OUTPUT - CKPTCTL is allocated
+      * DISP=MOD in the JCL, and OPEN OUTPUT against a DISP=MOD
+      * dataset still positions at end-of-data on z/OS, so writing
+      * OUTPUT here would silently behave like EXTEND anyway. Saying
+      * EXTEND keeps the write/read sides honest about the fact that
+      * this is an append-only control file, not a one-record file
+      * we replace in place.
+      **
+           OPEN EXTEND CHECKPOINT-CONTROL.
+           IF WS-Checkpoint-Status NOT = '00'
+               DISPLAY 'HELLO - UNABLE TO OPEN CHECKPOINT-CONTROL, '
+                   'STATUS = ' WS-Checkpoint-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-Records-Read TO CKPT-Record-Count.
+           MOVE WS-Hash-Total TO CKPT-Hash-Total.
+           MOVE WS-Records-Displayed TO CKPT-Records-Displayed.
+           MOVE WS-Records-Rejected TO CKPT-Records-Rejected.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-CONTROL.
+
+       RESET-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-CONTROL.
+           IF WS-Checkpoint-Status NOT = '00'
+               DISPLAY 'HELLO - UNABLE TO OPEN CHECKPOINT-CONTROL, '
+                   'STATUS = ' WS-Checkpoint-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE ZERO TO CKPT-Record-Count.
+           MOVE ZERO TO CKPT-Hash-Total.
+           MOVE ZERO TO CKPT-Records-Displayed.
+           MOVE ZERO TO CKPT-Records-Rejected.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-CONTROL.
+
+       VALIDATE-NAME-FIELDS.
+           CALL 'VALIDNAM' USING First-Name
+                                  Last-Name
+                                  WS-Valid-Record-Switch
+                                  WS-Reject-Reason.
+
+       DISPLAY-EMPLOYEE-RECORD.
+           DISPLAY 'First Name: ' First-Name.
+           DISPLAY 'Last Name: ' Last-Name.
+           DISPLAY PERSON-RECORD.
+           ADD 1 TO WS-Records-Displayed.
+
+       WRITE-ERROR-RECORD.
+           MOVE First-Name TO WS-Error-First.
+           MOVE Last-Name TO WS-Error-Last.
+           MOVE WS-Reject-Reason TO WS-Error-Reason.
+           WRITE ERROR-REPORT-LINE FROM WS-Error-Line.
+           ADD 1 TO WS-Records-Rejected.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-Run-Date TO WS-Audit-Date.
+           MOVE WS-Run-Time TO WS-Audit-Time.
+           MOVE WS-Run-User TO WS-Audit-User.
+           MOVE WS-Input-File-Name TO WS-Audit-Input-File.
+           MOVE WS-Records-Displayed TO WS-Audit-Displayed.
+           MOVE WS-Records-Rejected TO WS-Audit-Rejected.
+           WRITE AUDIT-LOG-LINE FROM WS-Audit-Line.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE ERROR-REPORT.
+           CLOSE AUDIT-LOG.
       ** add other procedures here
        END PROGRAM HELLO.
