@@ -0,0 +1,198 @@
+      ******************************************************************
+      * Author:Satish
+      * Date:08/08/2026
+      * Purpose: Print a paginated employee roster report from the
+      *          employee master file - a title/date header on every
+      *          page, a 60-line page break, and an END OF REPORT
+      *          trailer with the total employees listed.
+      * Modified: 08/08/2026 - moved to the shared PERSON-RECORD
+      *          layout (copybooks/PERSONREC.cpy) in place of the
+      *          bare First-Name/Last-Name group.
+      * Modified: 08/08/2026 - skip the EMPLOYEE-MASTER trailer record
+      *          instead of printing it as a detail line.
+      * Modified: 08/08/2026 - realign the LAST NAME column header
+      *          with the WS-Detail-Last data column.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. ROSTER.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER
+               ASSIGN TO "EMPMAST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Employee-Status.
+
+           SELECT ROSTER-REPORT
+               ASSIGN TO "ROSTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Roster-Status.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  EMPLOYEE-MASTER
+           RECORDING MODE IS F
+           RECORD CONTAINS 56 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+           COPY PERSONREC.
+           COPY EMPTRLR.
+
+       FD  ROSTER-REPORT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  ROSTER-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-Employee-Status         PIC XX.
+       01  WS-Roster-Status           PIC XX.
+       01  WS-Flags.
+           05  WS-EOF-Switch           PIC X VALUE 'N'.
+               88  END-OF-FILE         VALUE 'Y'.
+           05  WS-Valid-Record-Switch  PIC X VALUE 'Y'.
+               88  VALID-RECORD        VALUE 'Y'.
+               88  INVALID-RECORD      VALUE 'N'.
+
+       01  WS-Reject-Reason           PIC X(32).
+
+       01  WS-Report-Date              PIC 9(8).
+       01  WS-Report-Date-X REDEFINES WS-Report-Date.
+           05  WS-Report-Year         PIC 9(4).
+           05  WS-Report-Month        PIC 9(2).
+           05  WS-Report-Day          PIC 9(2).
+
+       01  WS-Counters.
+           05  WS-Line-Count          PIC 9(4) VALUE ZERO.
+           05  WS-Page-Count          PIC 9(4) VALUE ZERO.
+           05  WS-Employee-Count      PIC 9(6) VALUE ZERO.
+           05  WS-Max-Lines-Per-Page  PIC 9(4) VALUE 0060.
+
+       01  WS-Title-Line.
+           05  FILLER                 PIC X(30) VALUE SPACES.
+           05  FILLER                 PIC X(20) VALUE
+                                       'EMPLOYEE ROSTER'.
+           05  FILLER                 PIC X(10) VALUE
+                                       'PAGE '.
+           05  WS-Title-Page          PIC ZZZ9.
+
+       01  WS-Date-Line.
+           05  FILLER                 PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-Date-Month          PIC 99.
+           05  FILLER                 PIC X VALUE '/'.
+           05  WS-Date-Day            PIC 99.
+           05  FILLER                 PIC X VALUE '/'.
+           05  WS-Date-Year           PIC 9999.
+
+       01  WS-Column-Line             PIC X(80) VALUE
+           'FIRST NAME          LAST NAME'.
+
+       01  WS-Detail-Line.
+           05  WS-Detail-First        PIC X(20).
+           05  WS-Detail-Last         PIC X(20).
+           05  FILLER                 PIC X(40) VALUE SPACES.
+
+       01  WS-Trailer-Line.
+           05  FILLER                 PIC X(13) VALUE
+                                       'END OF REPORT'.
+           05  FILLER                 PIC X(4) VALUE ' -- '.
+           05  WS-Trailer-Count       PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(19) VALUE
+                                       ' EMPLOYEES LISTED'.
+           05  FILLER                 PIC X(30) VALUE SPACES.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM INITIALIZE-RUN.
+           PERFORM OPEN-FILES.
+           PERFORM READ-EMPLOYEE-MASTER.
+           PERFORM PROCESS-EMPLOYEE-RECORDS UNTIL END-OF-FILE.
+           PERFORM WRITE-REPORT-TRAILER.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           ACCEPT WS-Report-Date FROM DATE.
+           MOVE WS-Report-Month TO WS-Date-Month.
+           MOVE WS-Report-Day TO WS-Date-Day.
+           ADD 2000 TO WS-Report-Year GIVING WS-Date-Year.
+
+       OPEN-FILES.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-Employee-Status NOT = '00'
+               DISPLAY 'ROSTER - UNABLE TO OPEN EMPLOYEE-MASTER, '
+                   'STATUS = ' WS-Employee-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ROSTER-REPORT.
+           IF WS-Roster-Status NOT = '00'
+               DISPLAY 'ROSTER - UNABLE TO OPEN ROSTER-REPORT, '
+                   'STATUS = ' WS-Roster-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-EMPLOYEE-MASTER.
+           READ EMPLOYEE-MASTER
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       PROCESS-EMPLOYEE-RECORDS.
+           IF Trailer-Id = 'TRLR99'
+               SET END-OF-FILE TO TRUE
+           ELSE
+               CALL 'VALIDNAM' USING First-Name
+                                      Last-Name
+                                      WS-Valid-Record-Switch
+                                      WS-Reject-Reason
+               IF VALID-RECORD
+                   PERFORM PRINT-ROSTER-LINE
+               END-IF
+               PERFORM READ-EMPLOYEE-MASTER
+           END-IF.
+
+       PRINT-ROSTER-LINE.
+           IF WS-Line-Count = 0
+                   OR WS-Line-Count >= WS-Max-Lines-Per-Page
+               PERFORM WRITE-PAGE-HEADER
+           END-IF.
+
+           MOVE First-Name TO WS-Detail-First.
+           MOVE Last-Name TO WS-Detail-Last.
+           WRITE ROSTER-LINE FROM WS-Detail-Line.
+           ADD 1 TO WS-Line-Count.
+           ADD 1 TO WS-Employee-Count.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-Page-Count.
+           MOVE WS-Page-Count TO WS-Title-Page.
+           WRITE ROSTER-LINE FROM WS-Title-Line.
+           WRITE ROSTER-LINE FROM WS-Date-Line.
+           WRITE ROSTER-LINE FROM WS-Column-Line.
+           MOVE 3 TO WS-Line-Count.
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-Employee-Count TO WS-Trailer-Count.
+           WRITE ROSTER-LINE FROM WS-Trailer-Line.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE ROSTER-REPORT.
+      ** add other procedures here
+       END PROGRAM ROSTER.
