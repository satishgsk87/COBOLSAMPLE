@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author:Satish
+      * Date:08/08/2026
+      * Purpose: Shared person/employee record layout used by HELLO
+      *          and its downstream reporting, extract and validation
+      *          programs, so every program that touches a name works
+      *          off the same fields.
+      ******************************************************************
+       01  PERSON-RECORD.
+           05  Employee-Id            PIC X(06).
+           05  Employee-Id-Num REDEFINES Employee-Id
+                                       PIC 9(06).
+           05  First-Name             PIC X(10).
+           05  Middle-Name            PIC X(10).
+           05  Last-Name              PIC X(10).
+           05  Name-Suffix            PIC X(04).
+           05  Date-Of-Birth          PIC X(08).
+           05  Hire-Date              PIC X(08).
