@@ -0,0 +1,47 @@
+*****************************************************************
+* Author:Satish
+* Date:08/08/2026
+* Purpose: BMS mapset for the online employee name maintenance
+*          transaction - Employee-Id, First-Name, Last-Name and
+*          an Add/Change/Delete action code.
+* Modified: 08/08/2026 - drop NUM from the action code field so
+*          the A/C/D letters can actually be keyed in.
+*****************************************************************
+NAMEMNTM DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+NAMEMNT1 DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),LENGTH=26,ATTRB=(PROT,BRT),                X
+               INITIAL='EMPLOYEE NAME MAINTENANCE'
+*
+         DFHMDF POS=(3,1),LENGTH=7,ATTRB=(PROT),                      X
+               INITIAL='ACTION:'
+ACTN     DFHMDF POS=(3,10),LENGTH=1,ATTRB=(UNPROT)
+         DFHMDF POS=(3,13),LENGTH=27,ATTRB=(PROT),                    X
+               INITIAL='(A=ADD  C=CHANGE  D=DELETE)'
+*
+         DFHMDF POS=(5,1),LENGTH=12,ATTRB=(PROT),                     X
+               INITIAL='EMPLOYEE ID:'
+EMPID    DFHMDF POS=(5,14),LENGTH=6,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(7,1),LENGTH=11,ATTRB=(PROT),                     X
+               INITIAL='FIRST NAME:'
+FNAME    DFHMDF POS=(7,14),LENGTH=10,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(9,1),LENGTH=10,ATTRB=(PROT),                     X
+               INITIAL='LAST NAME:'
+LNAME    DFHMDF POS=(9,14),LENGTH=10,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT)
+MSG      DFHMDF POS=(23,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
