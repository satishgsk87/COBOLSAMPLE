@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:Satish
+      * Date:08/08/2026
+      * Purpose: Trailer record layout for the EMPLOYEE-MASTER file.
+      *          Written as the last record of the file so a consuming
+      *          program can tie its own end-of-run counters back to
+      *          the record count and hash total the file was built
+      *          with.
+      ******************************************************************
+       01  EMPLOYEE-TRAILER-RECORD.
+           05  Trailer-Id             PIC X(06).
+           05  Trailer-Record-Count   PIC 9(06).
+           05  Trailer-Hash-Total     PIC 9(10).
+           05  FILLER                 PIC X(34).
