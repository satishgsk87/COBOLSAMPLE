@@ -0,0 +1,164 @@
+      ******************************************************************
+      * Author:Satish
+      * Date:08/08/2026
+      * Purpose: Online CICS transaction NAME for adding, changing
+      *          and deleting employee names, backed by the EMPFILE
+      *          VSAM file keyed on Employee-Id, so name corrections
+      *          go through a controlled screen instead of a code
+      *          change and recompile.
+      * Modified: 08/08/2026 - COPY PERSON-RECORD at the 01 level
+      *          instead of nesting it under a wrapper group, and
+      *          return a COMMAREA so the transaction recognizes its
+      *          own re-invocation instead of re-sending the initial
+      *          map on every ENTER.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. NAMEMNT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-Mapset                  PIC X(8) VALUE 'NAMEMNTM'.
+       01  WS-Map                     PIC X(8) VALUE 'NAMEMNT1'.
+       01  WS-File-Name               PIC X(8) VALUE 'EMPFILE'.
+       01  WS-Resp                    PIC S9(8) COMP.
+       01  WS-Commarea-Flag           PIC X VALUE SPACE.
+
+       01  WS-Employee-Key            PIC X(06).
+
+       COPY PERSONREC.
+
+       COPY NAMEMNTS.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the transaction
+      **
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(SEND-INITIAL-MAP)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+           END-IF.
+
+           PERFORM RECEIVE-MAINT-MAP.
+           PERFORM PROCESS-MAINT-REQUEST.
+           PERFORM SEND-MAINT-MAP.
+
+           EXEC CICS RETURN
+               TRANSID('NAME')
+               COMMAREA(WS-Commarea-Flag)
+               LENGTH(1)
+           END-EXEC.
+
+       SEND-INITIAL-MAP.
+           MOVE SPACES TO NAMEMNT1O.
+           MOVE 'ENTER ACTION, EMPLOYEE ID AND NAME THEN PRESS ENTER'
+               TO MSGO.
+           EXEC CICS SEND MAP(WS-Map) MAPSET(WS-Mapset)
+               FROM(NAMEMNT1O) ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+               TRANSID('NAME')
+               COMMAREA(WS-Commarea-Flag)
+               LENGTH(1)
+           END-EXEC.
+
+       RECEIVE-MAINT-MAP.
+           EXEC CICS RECEIVE MAP(WS-Map) MAPSET(WS-Mapset)
+               INTO(NAMEMNT1I)
+           END-EXEC.
+           MOVE EMPIDI TO WS-Employee-Key.
+
+       PROCESS-MAINT-REQUEST.
+           EVALUATE ACTNI
+               WHEN 'A'
+                   PERFORM ADD-EMPLOYEE-RECORD
+               WHEN 'C'
+                   PERFORM CHANGE-EMPLOYEE-RECORD
+               WHEN 'D'
+                   PERFORM DELETE-EMPLOYEE-RECORD
+               WHEN OTHER
+                   MOVE 'INVALID ACTION - USE A, C OR D' TO MSGO
+           END-EVALUATE.
+
+       ADD-EMPLOYEE-RECORD.
+           MOVE SPACES TO PERSON-RECORD.
+           MOVE WS-Employee-Key TO Employee-Id OF PERSON-RECORD.
+           MOVE FNAMEI TO First-Name OF PERSON-RECORD.
+           MOVE LNAMEI TO Last-Name OF PERSON-RECORD.
+           EXEC CICS WRITE FILE(WS-File-Name)
+               FROM(PERSON-RECORD)
+               RIDFLD(WS-Employee-Key)
+               KEYLENGTH(6)
+               RESP(WS-Resp)
+           END-EXEC.
+           IF WS-Resp = DFHRESP(NORMAL)
+               MOVE 'EMPLOYEE RECORD ADDED' TO MSGO
+           ELSE
+               IF WS-Resp = DFHRESP(DUPREC)
+                   MOVE 'EMPLOYEE ID ALREADY ON FILE' TO MSGO
+               ELSE
+                   MOVE 'ADD FAILED - CONTACT SUPPORT' TO MSGO
+               END-IF
+           END-IF.
+
+       CHANGE-EMPLOYEE-RECORD.
+           EXEC CICS READ FILE(WS-File-Name)
+               INTO(PERSON-RECORD)
+               RIDFLD(WS-Employee-Key)
+               KEYLENGTH(6)
+               UPDATE
+               RESP(WS-Resp)
+           END-EXEC.
+           IF WS-Resp = DFHRESP(NORMAL)
+               MOVE FNAMEI TO First-Name OF PERSON-RECORD
+               MOVE LNAMEI TO Last-Name OF PERSON-RECORD
+               EXEC CICS REWRITE FILE(WS-File-Name)
+                   FROM(PERSON-RECORD)
+                   RESP(WS-Resp)
+               END-EXEC
+               IF WS-Resp = DFHRESP(NORMAL)
+                   MOVE 'EMPLOYEE RECORD CHANGED' TO MSGO
+               ELSE
+                   MOVE 'CHANGE FAILED - CONTACT SUPPORT' TO MSGO
+               END-IF
+           ELSE
+               MOVE 'EMPLOYEE ID NOT FOUND' TO MSGO
+           END-IF.
+
+       DELETE-EMPLOYEE-RECORD.
+           EXEC CICS DELETE FILE(WS-File-Name)
+               RIDFLD(WS-Employee-Key)
+               KEYLENGTH(6)
+               RESP(WS-Resp)
+           END-EXEC.
+           IF WS-Resp = DFHRESP(NORMAL)
+               MOVE 'EMPLOYEE RECORD DELETED' TO MSGO
+           ELSE
+               MOVE 'EMPLOYEE ID NOT FOUND' TO MSGO
+           END-IF.
+
+       SEND-MAINT-MAP.
+           MOVE WS-Employee-Key TO EMPIDO.
+           MOVE ACTNI TO ACTNO.
+           MOVE FNAMEI TO FNAMEO.
+           MOVE LNAMEI TO LNAMEO.
+           EXEC CICS SEND MAP(WS-Map) MAPSET(WS-Mapset)
+               FROM(NAMEMNT1O) DATAONLY CURSOR
+           END-EXEC.
+      ** add other procedures here
+       END PROGRAM NAMEMNT.
