@@ -0,0 +1,41 @@
+//HELLOJOB JOB (ACCTNO),'EMPLOYEE NAME LISTING',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID,REGION=0M
+//*********************************************************
+//* Author:Satish
+//* Date:08/08/2026
+//* Purpose: Run HELLO against the employee master file in
+//*          the overnight batch window, and flag a bad
+//*          return code instead of just letting it slide.
+//*********************************************************
+//STEP010  EXEC PGM=HELLO,PARM='&SYSUID'
+//EMPMAST  DD DSN=PROD.EMPLOYEE.MASTER,DISP=SHR
+//CKPTCTL  DD DSN=PROD.HELLO.CKPTCTL,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=34,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.HELLO.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ERRRPT   DD DSN=PROD.HELLO.ERRRPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* Only executes when STEP010 ends with a non-zero return
+//* code, so a bad run shows up clearly in the job log.
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
+//BADRC    DD SYSOUT=*,
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//* CKPTCTL accumulates one record per checkpoint interval plus
+//* one reset record every run, and is never truncated by STEP010
+//* itself. A completed run (RC 0 or 4 - a flagged control-total
+//* exception still reads the whole file) no longer needs its
+//* checkpoint history, so scratch CKPTCTL here and let STEP010's
+//* own DISP=(MOD,CATLG,CATLG) reallocate it empty next time this
+//* job runs. Bypassed when STEP010 abends (RC 16) so a restart of
+//* that run still has its last checkpoint to read.
+//*
+//STEP030  EXEC PGM=IEFBR14,COND=(8,GE,STEP010)
+//CKPTCTL  DD DSN=PROD.HELLO.CKPTCTL,DISP=(OLD,DELETE,KEEP)
