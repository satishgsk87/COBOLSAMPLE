@@ -0,0 +1,136 @@
+      ******************************************************************
+      * Author:Satish
+      * Date:08/08/2026
+      * Purpose: Extract employee names from the employee master file
+      *          into a fixed-width, fixed-column file matching the
+      *          payroll system's expected input layout, so names no
+      *          longer have to be retyped into payroll by hand.
+      * Modified: 08/08/2026 - skip the EMPLOYEE-MASTER trailer record
+      *          instead of extracting it as a fake employee.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PAYEXTR.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER
+               ASSIGN TO "EMPMAST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Employee-Status.
+
+           SELECT PAYROLL-EXTRACT
+               ASSIGN TO "PAYEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Payroll-Status.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  EMPLOYEE-MASTER
+           RECORDING MODE IS F
+           RECORD CONTAINS 56 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+           COPY PERSONREC.
+           COPY EMPTRLR.
+
+       FD  PAYROLL-EXTRACT
+           RECORDING MODE IS F
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  PAYROLL-EXTRACT-RECORD.
+           05  PAY-Employee-Id        PIC X(06).
+           05  PAY-Last-Name          PIC X(15).
+           05  PAY-First-Name         PIC X(15).
+           05  PAY-Middle-Initial     PIC X(01).
+           05  PAY-Hire-Date          PIC X(08).
+           05  FILLER                 PIC X(15).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-Employee-Status         PIC XX.
+       01  WS-Payroll-Status          PIC XX.
+       01  WS-Flags.
+           05  WS-EOF-Switch           PIC X VALUE 'N'.
+               88  END-OF-FILE         VALUE 'Y'.
+           05  WS-Valid-Record-Switch  PIC X VALUE 'Y'.
+               88  VALID-RECORD        VALUE 'Y'.
+               88  INVALID-RECORD      VALUE 'N'.
+
+       01  WS-Reject-Reason           PIC X(32).
+
+       01  WS-Counters.
+           05  WS-Records-Extracted   PIC 9(08) VALUE ZERO.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM OPEN-FILES.
+           PERFORM READ-EMPLOYEE-MASTER.
+           PERFORM EXTRACT-EMPLOYEE-RECORDS UNTIL END-OF-FILE.
+           DISPLAY 'PAYROLL EXTRACT COMPLETE - '
+               WS-Records-Extracted ' RECORDS WRITTEN'.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-Employee-Status NOT = '00'
+               DISPLAY 'PAYEXTR - UNABLE TO OPEN EMPLOYEE-MASTER, '
+                   'STATUS = ' WS-Employee-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT PAYROLL-EXTRACT.
+           IF WS-Payroll-Status NOT = '00'
+               DISPLAY 'PAYEXTR - UNABLE TO OPEN PAYROLL-EXTRACT, '
+                   'STATUS = ' WS-Payroll-Status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-EMPLOYEE-MASTER.
+           READ EMPLOYEE-MASTER
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       EXTRACT-EMPLOYEE-RECORDS.
+           IF Trailer-Id = 'TRLR99'
+               SET END-OF-FILE TO TRUE
+           ELSE
+               CALL 'VALIDNAM' USING First-Name
+                                      Last-Name
+                                      WS-Valid-Record-Switch
+                                      WS-Reject-Reason
+               IF VALID-RECORD
+                   PERFORM WRITE-PAYROLL-RECORD
+               END-IF
+               PERFORM READ-EMPLOYEE-MASTER
+           END-IF.
+
+       WRITE-PAYROLL-RECORD.
+           MOVE Employee-Id TO PAY-Employee-Id.
+           MOVE Last-Name TO PAY-Last-Name.
+           MOVE First-Name TO PAY-First-Name.
+           MOVE Middle-Name(1:1) TO PAY-Middle-Initial.
+           MOVE Hire-Date TO PAY-Hire-Date.
+           WRITE PAYROLL-EXTRACT-RECORD.
+           ADD 1 TO WS-Records-Extracted.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE PAYROLL-EXTRACT.
+      ** add other procedures here
+       END PROGRAM PAYEXTR.
